@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AgeDistributionReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEOPLE-STORAGE ASSIGN TO 'people.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS PERSON-ID
+           FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PEOPLE-STORAGE.
+       01 PEOPLE-RECORD.
+           COPY 'people.cpy'.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS               PIC XX.
+       01 WS-END-OF-FILE               PIC X VALUE 'N'.
+
+       01 WS-RC-VALUE                  PIC 9(3).
+       01 WS-RC-LOW                    PIC 9(3) VALUE 18.
+       01 WS-RC-HIGH                   PIC 9(3) VALUE 64.
+       01 WS-RC-CATEGORY               PIC X(4).
+
+       01 WS-COUNT-UNDER-18            PIC 9(6) VALUE 0.
+       01 WS-COUNT-18-TO-64            PIC 9(6) VALUE 0.
+       01 WS-COUNT-65-PLUS             PIC 9(6) VALUE 0.
+       01 WS-TOTAL-COUNT               PIC 9(6) VALUE 0.
+       01 WS-TOTAL-AGE                 PIC 9(9) VALUE 0.
+       01 WS-AVERAGE-AGE               PIC 9(3)V9(2) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-PEOPLE-FILE
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               READ PEOPLE-STORAGE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END
+                       PERFORM TALLY-RECORD
+               END-READ
+           END-PERFORM
+           PERFORM PRINT-REPORT
+           CLOSE PEOPLE-STORAGE
+           STOP RUN.
+
+       OPEN-PEOPLE-FILE.
+           OPEN INPUT PEOPLE-STORAGE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PEOPLE-STORAGE, FILE STATUS = '
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       TALLY-RECORD.
+           ADD 1 TO WS-TOTAL-COUNT
+           ADD PERSON-AGE TO WS-TOTAL-AGE
+
+           MOVE PERSON-AGE TO WS-RC-VALUE
+           CALL 'RangeCheck' USING WS-RC-VALUE, WS-RC-LOW, WS-RC-HIGH,
+                   WS-RC-CATEGORY
+           EVALUATE WS-RC-CATEGORY
+               WHEN 'LOW '
+                   ADD 1 TO WS-COUNT-UNDER-18
+               WHEN 'MID '
+                   ADD 1 TO WS-COUNT-18-TO-64
+               WHEN 'HIGH'
+                   ADD 1 TO WS-COUNT-65-PLUS
+           END-EVALUATE.
+
+       PRINT-REPORT.
+           DISPLAY '===== AGE DISTRIBUTION REPORT ====='.
+           DISPLAY 'Under 18    : ' WS-COUNT-UNDER-18.
+           DISPLAY '18 to 64    : ' WS-COUNT-18-TO-64.
+           DISPLAY '65 and over : ' WS-COUNT-65-PLUS.
+           DISPLAY '-----------------------------------'.
+           DISPLAY 'Total people: ' WS-TOTAL-COUNT.
+           IF WS-TOTAL-COUNT > 0
+               COMPUTE WS-AVERAGE-AGE = WS-TOTAL-AGE / WS-TOTAL-COUNT
+               DISPLAY 'Average age : ' WS-AVERAGE-AGE
+           ELSE
+               DISPLAY 'Average age : N/A'
+           END-IF.
