@@ -4,12 +4,18 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-NB PIC 9(3).
+       01 WS-LOW-BOUND PIC 9(3) VALUE 0.
+       01 WS-HIGH-BOUND PIC 9(3) VALUE 99.
+       01 WS-CATEGORY PIC X(4).
 
        PROCEDURE DIVISION.
            DISPLAY "Write a number between 0 and 999 : ".
            ACCEPT WS-NB.
-     
-           IF WS-NB >= 100
+
+           CALL 'RangeCheck' USING WS-NB, WS-LOW-BOUND, WS-HIGH-BOUND,
+                   WS-CATEGORY.
+
+           IF WS-CATEGORY = 'HIGH'
                 DISPLAY "Large"
            ELSE
                 DISPLAY "Small"
