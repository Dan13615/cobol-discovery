@@ -0,0 +1,6 @@
+      *> Shared record layout for people.dat, keyed on PERSON-ID.
+      *> Included under an 01 level in the FD of any program that
+      *> opens PEOPLE-STORAGE.
+       05 PERSON-ID                    PIC 9(6).
+       05 PERSON-NAME                  PIC A(30).
+       05 PERSON-AGE                   PIC 9(3).
