@@ -5,46 +5,606 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT PEOPLE-STORAGE ASSIGN TO 'people.dat'
-           ORGANIZATION IS LINE SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PERSON-ID
            FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT TRANSACTION-FILE ASSIGN TO 'transactions.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO 'audit.log'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD PEOPLE-STORAGE.
        01 PEOPLE-RECORD.
-           05 PERSON-NAME PIC A(30).
-           05 PERSON-AGE  PIC 9(3).
+           COPY 'people.cpy'.
+
+       FD TRANSACTION-FILE.
+       01 TRAN-RECORD.
+           05 TRAN-ID                  PIC 9(6).
+           05 TRAN-NAME                PIC A(30).
+           05 TRAN-AGE                 PIC 9(3).
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD             PIC X(100).
 
        WORKING-STORAGE SECTION.
-       01 WS-FILE-STATUS PIC XX.
-       01 WS-END-OF-FILE PIC X VALUE 'N'.
+       01 WS-FILE-STATUS               PIC XX.
+       01 WS-TRAN-FILE-STATUS          PIC XX.
+       01 WS-AUDIT-FILE-STATUS         PIC XX.
+       01 WS-END-OF-FILE               PIC X VALUE 'N'.
+       01 WS-TRAN-EOF                  PIC X VALUE 'N'.
+
+       01 WS-MENU-CHOICE               PIC 9 VALUE 0.
+       01 WS-MAINT-CHOICE              PIC 9 VALUE 0.
+
+       01 WS-AGE-ENTRY.
+           05 WS-AGE-TEXT               PIC X(3) JUSTIFIED RIGHT.
+       01 WS-AGE-NUMERIC REDEFINES WS-AGE-ENTRY
+                                        PIC 9(3).
+       01 WS-AGE-VALID-FLAG            PIC X VALUE 'N'.
+
+       01 WS-RC-VALUE                  PIC 9(3).
+       01 WS-RC-LOW                    PIC 9(3).
+       01 WS-RC-HIGH                   PIC 9(3).
+       01 WS-RC-CATEGORY               PIC X(4).
+
+       01 WS-SESSION-WRITE-COUNT       PIC 9(5) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL       PIC 9(3) VALUE 5.
+       01 WS-PEOPLE-RECORD-COUNT       PIC 9(6) VALUE 0.
+
+       01 WS-LOOKUP-ID                 PIC 9(6).
+       01 WS-LOOKUP-NAME               PIC A(30).
+       01 WS-FOUND-FLAG                PIC X VALUE 'N'.
+
+       01 WS-NEW-NAME                  PIC A(30).
+       01 WS-NEW-ID                    PIC 9(6).
+       01 WS-ID-UNIQUE-FLAG            PIC X VALUE 'N'.
+
+       01 WS-DISPLAY-COUNT             PIC 9(6) VALUE 0.
+       01 WS-DISPLAY-TOTAL-AGE         PIC 9(9) VALUE 0.
+       01 WS-DISPLAY-MIN-AGE           PIC 9(3) VALUE 999.
+       01 WS-DISPLAY-MAX-AGE           PIC 9(3) VALUE 0.
+       01 WS-DISPLAY-AVG-AGE           PIC 9(3)V9(2) VALUE 0.
+
+       01 WS-AUDIT-LINE.
+           05 WS-AUDIT-TIMESTAMP        PIC X(21).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 WS-AUDIT-ACTION           PIC X(6).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 WS-AUDIT-ID               PIC 9(6).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 WS-AUDIT-NAME             PIC A(30).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 WS-AUDIT-BEFORE-AGE       PIC X(3).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 WS-AUDIT-AFTER-AGE        PIC X(3).
+
+       01 WS-CHECKPOINT-LINE.
+           05 WS-CKPT-TIMESTAMP         PIC X(21).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 WS-CKPT-ACTION            PIC X(6) VALUE 'CHKPT '.
+           05 FILLER                    PIC X VALUE SPACE.
+           05 WS-CKPT-SESSION-COUNT     PIC ZZZZ9.
+           05 FILLER                    PIC X(8) VALUE ' WRITTEN'.
+           05 FILLER                    PIC X VALUE SPACE.
+           05 WS-CKPT-TOTAL-COUNT       PIC ZZZZZ9.
+           05 FILLER                    PIC X(11) VALUE ' TOTAL ROWS'.
 
        PROCEDURE DIVISION.
-           OPEN EXTEND PEOPLE-STORAGE.
-           PERFORM UNTIL PERSON-NAME = 'END'
-               DISPLAY 'Enter name (or type "END" to finish): '
+       MAIN-LOGIC.
+           PERFORM UNTIL WS-MENU-CHOICE = 9
+               PERFORM SHOW-MAIN-MENU
+               PERFORM DISPATCH-MENU-CHOICE
+           END-PERFORM.
+
+           STOP RUN.
+
+       SHOW-MAIN-MENU.
+           DISPLAY ' '.
+           DISPLAY '========== PEOPLE FILE MENU =========='.
+           DISPLAY '1. Add people (interactive)'.
+           DISPLAY '2. Maintenance (change/delete a person)'.
+           DISPLAY '3. Batch load from transaction file'.
+           DISPLAY '4. Display all people (with control totals)'.
+           DISPLAY '9. Exit'.
+           DISPLAY 'Enter choice: '.
+           ACCEPT WS-MENU-CHOICE.
 
-               ACCEPT PERSON-NAME
-               IF PERSON-NAME = 'END'
+       DISPATCH-MENU-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   PERFORM ADD-PEOPLE-INTERACTIVE
+               WHEN 2
+                   PERFORM MAINTENANCE-MODE
+               WHEN 3
+                   PERFORM BATCH-LOAD-FROM-TRANSACTIONS
+               WHEN 4
+                   PERFORM DISPLAY-ALL-PEOPLE
+               WHEN 9
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'Invalid choice, try again.'
+           END-EVALUATE.
+
+      *> ---------------------------------------------------------
+      *> Add mode - interactive data entry (original add loop, now
+      *> keyed, validated, status-checked, audited and checkpointed).
+      *> ---------------------------------------------------------
+       ADD-PEOPLE-INTERACTIVE.
+           MOVE 0 TO WS-SESSION-WRITE-COUNT
+           MOVE SPACES TO WS-NEW-NAME
+           PERFORM OPEN-PEOPLE-FOR-ADD
+
+           PERFORM UNTIL WS-NEW-NAME = 'END'
+               DISPLAY 'Enter name (or type "END" to finish): '
+               ACCEPT WS-NEW-NAME
+               IF WS-NEW-NAME = 'END'
                    EXIT PERFORM
                END-IF
 
-               DISPLAY 'Enter age: '
-               ACCEPT PERSON-AGE
+               PERFORM ACCEPT-UNIQUE-ID
+               PERFORM ACCEPT-VALID-AGE
+
+               MOVE WS-NEW-ID      TO PERSON-ID
+               MOVE WS-NEW-NAME    TO PERSON-NAME
+               MOVE WS-AGE-NUMERIC TO PERSON-AGE
+
                WRITE PEOPLE-RECORD
-           END-PERFORM.
+               PERFORM CHECK-FILE-STATUS-WRITE
+
+               MOVE SPACES      TO WS-AUDIT-BEFORE-AGE
+               MOVE WS-AGE-TEXT TO WS-AUDIT-AFTER-AGE
+               MOVE 'ADD   '    TO WS-AUDIT-ACTION
+               PERFORM WRITE-AUDIT-RECORD
+
+               ADD 1 TO WS-SESSION-WRITE-COUNT
+               ADD 1 TO WS-PEOPLE-RECORD-COUNT
+               PERFORM CHECKPOINT-CHECK
+           END-PERFORM
 
-           CLOSE PEOPLE-STORAGE.
-           OPEN INPUT PEOPLE-STORAGE.
+           CLOSE PEOPLE-STORAGE
+           PERFORM CHECK-FILE-STATUS-CLOSE.
 
-           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+      *> ---------------------------------------------------------
+      *> Duplicate-ID guard, shared shape with ACCEPT-VALID-AGE:
+      *> keep re-prompting instead of letting a collision fall
+      *> through to CHECK-FILE-STATUS-WRITE's fatal STOP RUN.
+      *> ---------------------------------------------------------
+       ACCEPT-UNIQUE-ID.
+           MOVE 'N' TO WS-ID-UNIQUE-FLAG
+           PERFORM UNTIL WS-ID-UNIQUE-FLAG = 'Y'
+               DISPLAY 'Enter person ID: '
+               ACCEPT WS-NEW-ID
+               MOVE WS-NEW-ID TO PERSON-ID
                READ PEOPLE-STORAGE
+                   INVALID KEY
+                       MOVE 'Y' TO WS-ID-UNIQUE-FLAG
+                   NOT INVALID KEY
+                       DISPLAY 'Person ID ' WS-NEW-ID
+                           ' already exists, please enter a'
+                           ' different ID.'
+               END-READ
+               PERFORM CHECK-FILE-STATUS-READ-KEY
+           END-PERFORM.
+
+       OPEN-PEOPLE-FOR-ADD.
+           PERFORM COUNT-PEOPLE-RECORDS
+           OPEN I-O PEOPLE-STORAGE
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT PEOPLE-STORAGE
+               PERFORM CHECK-FILE-STATUS-OPEN
+               CLOSE PEOPLE-STORAGE
+               OPEN I-O PEOPLE-STORAGE
+           END-IF
+           PERFORM CHECK-FILE-STATUS-OPEN.
+
+       COUNT-PEOPLE-RECORDS.
+           MOVE 0 TO WS-PEOPLE-RECORD-COUNT
+           OPEN INPUT PEOPLE-STORAGE
+           IF WS-FILE-STATUS = '00'
+               MOVE 'N' TO WS-END-OF-FILE
+               PERFORM UNTIL WS-END-OF-FILE = 'Y'
+                   READ PEOPLE-STORAGE NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-END-OF-FILE
+                       NOT AT END
+                           ADD 1 TO WS-PEOPLE-RECORD-COUNT
+                   END-READ
+                   PERFORM CHECK-FILE-STATUS-READ
+               END-PERFORM
+               CLOSE PEOPLE-STORAGE
+           ELSE
+               IF WS-FILE-STATUS NOT = '35'
+                   DISPLAY
+                       'ERROR OPENING PEOPLE-STORAGE, FILE STATUS = '
+                       WS-FILE-STATUS
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       CHECKPOINT-CHECK.
+           IF FUNCTION MOD(WS-SESSION-WRITE-COUNT,
+                   WS-CHECKPOINT-INTERVAL) = 0
+               DISPLAY 'CHECKPOINT: ' WS-SESSION-WRITE-COUNT
+                   ' record(s) written this session; people.dat now'
+                   ' has ' WS-PEOPLE-RECORD-COUNT ' record(s).'
+               PERFORM WRITE-CHECKPOINT-AUDIT-RECORD
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> Age entry validation, shared by add and maintenance.
+      *> ---------------------------------------------------------
+       ACCEPT-VALID-AGE.
+           MOVE 'N' TO WS-AGE-VALID-FLAG
+           PERFORM UNTIL WS-AGE-VALID-FLAG = 'Y'
+               DISPLAY 'Enter age: '
+               ACCEPT WS-AGE-TEXT
+               INSPECT WS-AGE-TEXT REPLACING LEADING SPACE BY ZERO
+               IF WS-AGE-TEXT IS NOT NUMERIC
+                   DISPLAY 'Age must be numeric, please re-enter.'
+               ELSE
+                   MOVE WS-AGE-NUMERIC TO WS-RC-VALUE
+                   MOVE 0   TO WS-RC-LOW
+                   MOVE 120 TO WS-RC-HIGH
+                   CALL 'RangeCheck' USING WS-RC-VALUE, WS-RC-LOW,
+                           WS-RC-HIGH, WS-RC-CATEGORY
+                   IF WS-RC-CATEGORY = 'MID '
+                       MOVE 'Y' TO WS-AGE-VALID-FLAG
+                   ELSE
+                       DISPLAY 'Age must be between 0 and 120,'
+                           ' please re-enter.'
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *> ---------------------------------------------------------
+      *> Maintenance mode - look up a person by ID or name, then
+      *> change their age or delete them outright.
+      *> ---------------------------------------------------------
+       MAINTENANCE-MODE.
+           OPEN I-O PEOPLE-STORAGE
+           IF WS-FILE-STATUS = '35'
+               DISPLAY 'people.dat does not exist yet -- nothing to '
+                   'maintain.'
+           ELSE
+               PERFORM CHECK-FILE-STATUS-OPEN
+               MOVE 'N' TO WS-FOUND-FLAG
+
+               DISPLAY 'Look up by (1) Person ID or (2) Name: '
+               ACCEPT WS-MAINT-CHOICE
+               EVALUATE WS-MAINT-CHOICE
+                   WHEN 1
+                       DISPLAY 'Enter person ID: '
+                       ACCEPT WS-LOOKUP-ID
+                       MOVE WS-LOOKUP-ID TO PERSON-ID
+                       READ PEOPLE-STORAGE
+                           INVALID KEY
+                               DISPLAY 'No record found for ID '
+                                   WS-LOOKUP-ID
+                           NOT INVALID KEY
+                               MOVE 'Y' TO WS-FOUND-FLAG
+                       END-READ
+                       PERFORM CHECK-FILE-STATUS-READ-KEY
+                   WHEN 2
+                       DISPLAY 'Enter name to search for: '
+                       ACCEPT WS-LOOKUP-NAME
+                       PERFORM FIND-PERSON-BY-NAME
+                   WHEN OTHER
+                       DISPLAY 'Invalid choice.'
+               END-EVALUATE
+
+               IF WS-FOUND-FLAG = 'Y'
+                   PERFORM MAINTAIN-FOUND-PERSON
+               END-IF
+
+               CLOSE PEOPLE-STORAGE
+               PERFORM CHECK-FILE-STATUS-CLOSE
+           END-IF.
+
+       FIND-PERSON-BY-NAME.
+           MOVE 'N' TO WS-END-OF-FILE
+           PERFORM UNTIL WS-END-OF-FILE = 'Y' OR WS-FOUND-FLAG = 'Y'
+               READ PEOPLE-STORAGE NEXT RECORD
                    AT END
                        MOVE 'Y' TO WS-END-OF-FILE
                    NOT AT END
-                       DISPLAY 'Name: ' PERSON-NAME ' Age: ' PERSON-AGE
+                       IF PERSON-NAME = WS-LOOKUP-NAME
+                           MOVE 'Y' TO WS-FOUND-FLAG
+                       END-IF
                END-READ
-           END-PERFORM.
+               PERFORM CHECK-FILE-STATUS-READ
+           END-PERFORM
+           IF WS-FOUND-FLAG = 'N'
+               DISPLAY 'No record found for name ' WS-LOOKUP-NAME
+           END-IF.
 
-           CLOSE PEOPLE-STORAGE.
-           STOP RUN.
+       MAINTAIN-FOUND-PERSON.
+           DISPLAY 'Found: ID=' PERSON-ID ' Name=' PERSON-NAME
+               ' Age=' PERSON-AGE.
+           DISPLAY '(1) Change age  (2) Delete  (3) Cancel: '.
+           ACCEPT WS-MAINT-CHOICE.
+           EVALUATE WS-MAINT-CHOICE
+               WHEN 1
+                   MOVE PERSON-AGE TO WS-AUDIT-BEFORE-AGE
+                   PERFORM ACCEPT-VALID-AGE
+                   MOVE WS-AGE-NUMERIC TO PERSON-AGE
+                   REWRITE PEOPLE-RECORD
+                   PERFORM CHECK-FILE-STATUS-REWRITE
+                   MOVE WS-AGE-TEXT TO WS-AUDIT-AFTER-AGE
+                   MOVE 'UPDATE' TO WS-AUDIT-ACTION
+                   PERFORM WRITE-AUDIT-RECORD
+               WHEN 2
+                   MOVE PERSON-AGE TO WS-AUDIT-BEFORE-AGE
+                   MOVE SPACES TO WS-AUDIT-AFTER-AGE
+                   MOVE 'DELETE' TO WS-AUDIT-ACTION
+                   DELETE PEOPLE-STORAGE
+                   PERFORM CHECK-FILE-STATUS-DELETE
+                   PERFORM WRITE-AUDIT-RECORD
+               WHEN OTHER
+                   DISPLAY 'No changes made.'
+           END-EVALUATE.
+
+      *> ---------------------------------------------------------
+      *> Batch mode - load name/age/ID pairs from a transaction file
+      *> so the add-to-people.dat logic can run unattended.
+      *> ---------------------------------------------------------
+       BATCH-LOAD-FROM-TRANSACTIONS.
+           MOVE 0 TO WS-SESSION-WRITE-COUNT
+           PERFORM OPEN-PEOPLE-FOR-ADD
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRAN-FILE-STATUS = '35'
+               DISPLAY 'transactions.dat does not exist yet -- '
+                   'nothing to load.'
+           ELSE
+               IF WS-TRAN-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR OPENING TRANSACTION FILE, FILE'
+                       ' STATUS = ' WS-TRAN-FILE-STATUS
+                   STOP RUN
+               END-IF
+
+               MOVE 'N' TO WS-TRAN-EOF
+               PERFORM UNTIL WS-TRAN-EOF = 'Y'
+                   READ TRANSACTION-FILE
+                       AT END
+                           MOVE 'Y' TO WS-TRAN-EOF
+                       NOT AT END
+                           PERFORM LOAD-ONE-TRANSACTION
+                   END-READ
+                   PERFORM CHECK-FILE-STATUS-READ-TRAN
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+               PERFORM CHECK-FILE-STATUS-CLOSE-TRAN
+           END-IF
+
+           CLOSE PEOPLE-STORAGE
+           PERFORM CHECK-FILE-STATUS-CLOSE
+           DISPLAY 'Batch load complete: ' WS-SESSION-WRITE-COUNT
+               ' record(s) added.'.
+
+       LOAD-ONE-TRANSACTION.
+           IF TRAN-AGE IS NOT NUMERIC
+               DISPLAY 'Skipping transaction for ' TRAN-NAME
+                   ' - age is not numeric.'
+           ELSE
+               MOVE TRAN-AGE TO WS-RC-VALUE
+               MOVE 0   TO WS-RC-LOW
+               MOVE 120 TO WS-RC-HIGH
+               CALL 'RangeCheck' USING WS-RC-VALUE, WS-RC-LOW,
+                       WS-RC-HIGH, WS-RC-CATEGORY
+               IF WS-RC-CATEGORY NOT = 'MID '
+                   DISPLAY 'Skipping transaction for ' TRAN-NAME
+                       ' - age out of range: ' TRAN-AGE
+               ELSE
+                   MOVE TRAN-ID TO PERSON-ID
+                   READ PEOPLE-STORAGE
+                       INVALID KEY
+                           PERFORM ADD-TRANSACTION-RECORD
+                       NOT INVALID KEY
+                           DISPLAY 'Skipping transaction for '
+                               TRAN-NAME ' - person ID ' TRAN-ID
+                               ' already exists.'
+                   END-READ
+                   PERFORM CHECK-FILE-STATUS-READ-KEY
+               END-IF
+           END-IF.
+
+       ADD-TRANSACTION-RECORD.
+           MOVE TRAN-ID   TO PERSON-ID
+           MOVE TRAN-NAME TO PERSON-NAME
+           MOVE TRAN-AGE  TO PERSON-AGE
+
+           WRITE PEOPLE-RECORD
+           PERFORM CHECK-FILE-STATUS-WRITE
+
+           MOVE SPACES   TO WS-AUDIT-BEFORE-AGE
+           MOVE TRAN-AGE TO WS-AUDIT-AFTER-AGE
+           MOVE 'ADD   ' TO WS-AUDIT-ACTION
+           PERFORM WRITE-AUDIT-RECORD
+
+           ADD 1 TO WS-SESSION-WRITE-COUNT
+           ADD 1 TO WS-PEOPLE-RECORD-COUNT
+           PERFORM CHECKPOINT-CHECK.
+
+      *> ---------------------------------------------------------
+      *> Display / read-back mode - original per-person dump, plus
+      *> a control-totals footer for balancing.
+      *> ---------------------------------------------------------
+       DISPLAY-ALL-PEOPLE.
+           MOVE 0   TO WS-DISPLAY-COUNT
+           MOVE 0   TO WS-DISPLAY-TOTAL-AGE
+           MOVE 999 TO WS-DISPLAY-MIN-AGE
+           MOVE 0   TO WS-DISPLAY-MAX-AGE
+
+           OPEN INPUT PEOPLE-STORAGE
+           IF WS-FILE-STATUS = '35'
+               DISPLAY 'people.dat does not exist yet -- nothing to '
+                   'display.'
+           ELSE
+               PERFORM CHECK-FILE-STATUS-OPEN
+               MOVE 'N' TO WS-END-OF-FILE
+               PERFORM UNTIL WS-END-OF-FILE = 'Y'
+                   READ PEOPLE-STORAGE NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-END-OF-FILE
+                       NOT AT END
+                           PERFORM DISPLAY-AND-TALLY-PERSON
+                   END-READ
+                   PERFORM CHECK-FILE-STATUS-READ
+               END-PERFORM
+
+               DISPLAY '---------------------------------------'
+               DISPLAY 'Record count : ' WS-DISPLAY-COUNT
+               IF WS-DISPLAY-COUNT > 0
+                   COMPUTE WS-DISPLAY-AVG-AGE =
+                       WS-DISPLAY-TOTAL-AGE / WS-DISPLAY-COUNT
+                   DISPLAY 'Minimum age  : ' WS-DISPLAY-MIN-AGE
+                   DISPLAY 'Maximum age  : ' WS-DISPLAY-MAX-AGE
+                   DISPLAY 'Average age  : ' WS-DISPLAY-AVG-AGE
+               END-IF
+
+               CLOSE PEOPLE-STORAGE
+               PERFORM CHECK-FILE-STATUS-CLOSE
+           END-IF.
+
+       DISPLAY-AND-TALLY-PERSON.
+           DISPLAY 'Name: ' PERSON-NAME ' Age: ' PERSON-AGE.
+           ADD 1 TO WS-DISPLAY-COUNT
+           ADD PERSON-AGE TO WS-DISPLAY-TOTAL-AGE
+           IF PERSON-AGE < WS-DISPLAY-MIN-AGE
+               MOVE PERSON-AGE TO WS-DISPLAY-MIN-AGE
+           END-IF
+           IF PERSON-AGE > WS-DISPLAY-MAX-AGE
+               MOVE PERSON-AGE TO WS-DISPLAY-MAX-AGE
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> File status checks - one paragraph per verb, all the same
+      *> shape: bad status displays a clear message and stops.
+      *> ---------------------------------------------------------
+       CHECK-FILE-STATUS-OPEN.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PEOPLE-STORAGE, FILE STATUS = '
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       CHECK-FILE-STATUS-WRITE.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING PEOPLE-RECORD, FILE STATUS = '
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       CHECK-FILE-STATUS-REWRITE.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR REWRITING PEOPLE-RECORD, FILE STATUS = '
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       CHECK-FILE-STATUS-DELETE.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR DELETING PEOPLE-RECORD, FILE STATUS = '
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       CHECK-FILE-STATUS-READ.
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '10'
+               DISPLAY 'ERROR READING PEOPLE-STORAGE, FILE STATUS = '
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       CHECK-FILE-STATUS-READ-KEY.
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '23'
+               DISPLAY 'ERROR READING PEOPLE-STORAGE, FILE STATUS = '
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       CHECK-FILE-STATUS-CLOSE.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR CLOSING PEOPLE-STORAGE, FILE STATUS = '
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       CHECK-FILE-STATUS-READ-TRAN.
+           IF WS-TRAN-FILE-STATUS NOT = '00'
+                   AND WS-TRAN-FILE-STATUS NOT = '10'
+               DISPLAY 'ERROR READING TRANSACTION-FILE, FILE STATUS = '
+                   WS-TRAN-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       CHECK-FILE-STATUS-CLOSE-TRAN.
+           IF WS-TRAN-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR CLOSING TRANSACTION-FILE, FILE STATUS = '
+                   WS-TRAN-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> Audit trail - one line per add/update/delete/checkpoint.
+      *> ---------------------------------------------------------
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE PERSON-ID             TO WS-AUDIT-ID
+           MOVE PERSON-NAME           TO WS-AUDIT-NAME
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-FILE-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'WARNING: UNABLE TO OPEN AUDIT LOG, STATUS = '
+                   WS-AUDIT-FILE-STATUS
+           ELSE
+               MOVE WS-AUDIT-LINE TO AUDIT-LOG-RECORD
+               WRITE AUDIT-LOG-RECORD
+               IF WS-AUDIT-FILE-STATUS NOT = '00'
+                   DISPLAY 'WARNING: UNABLE TO WRITE AUDIT LOG, STATUS'
+                       ' = ' WS-AUDIT-FILE-STATUS
+               END-IF
+               CLOSE AUDIT-LOG-FILE
+               IF WS-AUDIT-FILE-STATUS NOT = '00'
+                   DISPLAY 'WARNING: UNABLE TO CLOSE AUDIT LOG, STATUS'
+                       ' = ' WS-AUDIT-FILE-STATUS
+               END-IF
+           END-IF.
+
+       WRITE-CHECKPOINT-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE  TO WS-CKPT-TIMESTAMP
+           MOVE WS-SESSION-WRITE-COUNT TO WS-CKPT-SESSION-COUNT
+           MOVE WS-PEOPLE-RECORD-COUNT TO WS-CKPT-TOTAL-COUNT
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-FILE-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'WARNING: UNABLE TO OPEN AUDIT LOG, STATUS = '
+                   WS-AUDIT-FILE-STATUS
+           ELSE
+               MOVE WS-CHECKPOINT-LINE TO AUDIT-LOG-RECORD
+               WRITE AUDIT-LOG-RECORD
+               IF WS-AUDIT-FILE-STATUS NOT = '00'
+                   DISPLAY 'WARNING: UNABLE TO WRITE AUDIT LOG, STATUS'
+                       ' = ' WS-AUDIT-FILE-STATUS
+               END-IF
+               CLOSE AUDIT-LOG-FILE
+               IF WS-AUDIT-FILE-STATUS NOT = '00'
+                   DISPLAY 'WARNING: UNABLE TO CLOSE AUDIT LOG, STATUS'
+                       ' = ' WS-AUDIT-FILE-STATUS
+               END-IF
+           END-IF.
