@@ -0,0 +1,31 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RangeCheck.
+
+      *> Given a value and a low/high bound, reports which bucket the
+      *> value falls into. Callers use this for any "which bucket
+      *> does this number fall into" decision (age validation, age
+      *> brackets, ID ranges, ...) instead of writing their own
+      *> inline IF/ELSE.
+      *>   LK-CATEGORY = 'LOW '  when LK-VALUE  < LK-LOW
+      *>   LK-CATEGORY = 'MID '  when LK-LOW   <= LK-VALUE <= LK-HIGH
+      *>   LK-CATEGORY = 'HIGH'  when LK-VALUE  > LK-HIGH
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LK-VALUE                     PIC 9(3).
+       01 LK-LOW                       PIC 9(3).
+       01 LK-HIGH                      PIC 9(3).
+       01 LK-CATEGORY                  PIC X(4).
+
+       PROCEDURE DIVISION USING LK-VALUE, LK-LOW, LK-HIGH, LK-CATEGORY.
+       MAIN-LOGIC.
+           IF LK-VALUE < LK-LOW
+               MOVE 'LOW ' TO LK-CATEGORY
+           ELSE
+               IF LK-VALUE > LK-HIGH
+                   MOVE 'HIGH' TO LK-CATEGORY
+               ELSE
+                   MOVE 'MID ' TO LK-CATEGORY
+               END-IF
+           END-IF.
+
+           GOBACK.
